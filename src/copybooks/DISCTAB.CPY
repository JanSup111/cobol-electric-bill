@@ -0,0 +1,11 @@
+000100*****************************************************************
+000110* DISCTAB.CPY                                                   *
+000120* ONE ENTRY OF THE ENTITY LOYALTY-DISCOUNT TABLE.  COPIED INTO  *
+000130* THE FD FOR THE DISCOUNT-FILE AND INTO THE WORKING-STORAGE     *
+000140* TABLE BILL-CALC LOADS IT INTO, SO BOTH SIDES AGREE ON THE     *
+000150* LAYOUT OF ONE RECORD.  SALES CAN ADD, REMOVE, OR REPRICE AN   *
+000160* ENTITY'S DISCOUNT BY EDITING THE DISCOUNT-FILE DATA, WITH NO  *
+000170* PROGRAM CHANGE.                                                *
+000180*****************************************************************
+000190     05  DISC-ENTITY-CODE         PIC X(30).
+000200     05  DISC-RATE                PIC 9(02)V99.
