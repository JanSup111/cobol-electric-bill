@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020* ACCTMAST.CPY                                                  *
+000030* ACCOUNT MASTER RECORD.  ONE RECORD PER CUSTOMER ACCOUNT TO    *
+000040* BE BILLED IN THE MONTHLY BATCH RUN.  COPIED INTO THE FD FOR   *
+000050* THE ACCOUNT-MASTER FILE.                                      *
+000060*****************************************************************
+000070     05  ACCT-NUMBER              PIC 9(07).
+000080     05  ACCT-CUST-NAME           PIC X(30).
+000090     05  ACCT-ADDRESS             PIC X(30).
+000100     05  ACCT-ENTITY-CODE         PIC X(30).
+000110     05  ACCT-USAGE-KWH           PIC 9(06).
