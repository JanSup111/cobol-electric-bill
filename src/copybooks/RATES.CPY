@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* RATES.CPY                                                     *
+000120* ONE RECORD OF RATE-SCHEDULE PARAMETERS: THE THREE-TIER USAGE  *
+000130* RATES AND TIER BREAK POINTS, THE TAX RATE, AND THE FUEL-COST  *
+000140* ADJUSTMENT RATE.  COPIED INTO THE FD FOR THE RATE-FILE SO     *
+000150* RATES CAN BE CHANGED BY EDITING THE RATE-FILE DATA INSTEAD OF *
+000160* RECOMPILING BILL-CALC.                                        *
+000170*****************************************************************
+000180     05  RATE-BASE-RATE1          PIC 9(03)V99.
+000190     05  RATE-BASE-RATE2          PIC 9(03)V99.
+000200     05  RATE-BASE-RATE3          PIC 9(03)V99.
+000210     05  RATE-TIER-LIMIT          PIC 9(06).
+000220     05  RATE-TIER2-LIMIT         PIC 9(06).
+000230     05  RATE-TAX-RATE            PIC 9(02)V99.
+000240     05  RATE-ADJUST-RATE         PIC 9(02)V99.
