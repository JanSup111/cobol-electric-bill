@@ -0,0 +1,128 @@
+000010*****************************************************************
+000020* BILLPRT.CPY                                                   *
+000030* PRINT-LINE LAYOUTS FOR THE CUSTOMER BILL PRINT FILE.  EACH    *
+000040* 01-LEVEL BELOW IS ONE PRINT LINE, ALL PADDED TO 132 BYTES SO  *
+000050* THEY LINE UP ON A STANDARD WIDE-CARRIAGE PRINTER.             *
+000060*****************************************************************
+000070
+000080 01  BP-PAGE-HEADING.
+000090     05  FILLER                PIC X(30) VALUE
+000100         "ELECTRIC UTILITY COMPANY".
+000110     05  FILLER                PIC X(72) VALUE SPACES.
+000120     05  FILLER                PIC X(06) VALUE "PAGE  ".
+000130     05  BP-PAGE-NUMBER        PIC ZZZ9.
+000140     05  FILLER                PIC X(20) VALUE SPACES.
+000150
+000160 01  BP-BILL-HEADING.
+000170     05  FILLER                PIC X(25) VALUE
+000180         "MONTHLY BILLING STATEMENT".
+000190     05  FILLER                PIC X(107) VALUE SPACES.
+000200
+000210 01  BP-BLANK-LINE.
+000220     05  FILLER                PIC X(132) VALUE SPACES.
+000230
+000240 01  BP-CUSTOMER-LINE.
+000250     05  FILLER                PIC X(15) VALUE "CUSTOMER NAME: ".
+000260     05  BP-CUST-NAME          PIC X(30).
+000270     05  FILLER                PIC X(87) VALUE SPACES.
+000280
+000290 01  BP-ADDRESS-LINE.
+000300     05  FILLER                PIC X(15) VALUE "ADDRESS:       ".
+000310     05  BP-CUST-ADDR          PIC X(30).
+000320     05  FILLER                PIC X(87) VALUE SPACES.
+000330
+000340 01  BP-ACCOUNT-LINE.
+000350     05  FILLER                PIC X(17) VALUE "ACCOUNT NUMBER: ".
+000360     05  BP-ACCT-NUMBER        PIC 9(07).
+000370     05  FILLER                PIC X(05) VALUE SPACES.
+000380     05  FILLER                PIC X(09) VALUE "ENTITY:  ".
+000390     05  BP-ENTITY-CODE        PIC X(30).
+000400     05  FILLER                PIC X(64) VALUE SPACES.
+000410
+000420 01  BP-USAGE-LINE.
+000430     05  FILLER                PIC X(17) VALUE "TOTAL KWH USED: ".
+000440     05  BP-USAGE-KWH          PIC ZZZ,ZZ9.
+000450     05  FILLER                PIC X(108) VALUE SPACES.
+000460
+000470 01  BP-AMOUNT-LINE.
+000480     05  FILLER                PIC X(14) VALUE "BASE AMOUNT:  ".
+000490     05  BP-AMOUNT-DUE         PIC $ZZZ,ZZ9.99.
+000500     05  FILLER                PIC X(107) VALUE SPACES.
+000510
+000520 01  BP-FUEL-ADJ-LINE.
+000530     05  FILLER                PIC X(18) VALUE
+000540         "FUEL ADJUSTMENT:  ".
+000550     05  BP-FUEL-ADJUSTMENT    PIC $ZZZ,ZZ9.99.
+000560     05  FILLER                PIC X(103) VALUE SPACES.
+000570
+000580 01  BP-TAX-LINE.
+000590     05  FILLER                PIC X(06) VALUE "TAX:  ".
+000600     05  BP-TAX-AMOUNT         PIC $ZZZ,ZZ9.99.
+000610     05  FILLER                PIC X(115) VALUE SPACES.
+000620
+000630 01  BP-DISCOUNT-LINE.
+000640     05  FILLER                PIC X(19) VALUE
+000650         "LOYALTY DISCOUNT:  ".
+000660     05  BP-LOYALTY-DISCOUNT   PIC $ZZZ,ZZ9.99.
+000670     05  FILLER                PIC X(102) VALUE SPACES.
+000680
+000690 01  BP-TOTAL-LINE.
+000700     05  FILLER                PIC X(19) VALUE
+000710         "TOTAL AMOUNT DUE:  ".
+000720     05  BP-AMOUNT-ADJUSTED    PIC $ZZZ,ZZ9.99.
+000730     05  FILLER                PIC X(102) VALUE SPACES.
+
+000740*****************************************************************
+000750* BILLING SUMMARY / CONTROL REPORT LINES, PRINTED ONCE AT THE   *
+000760* END OF A BATCH RUN SO THE OPERATOR CAN RECONCILE THE RUN'S    *
+000770* TOTALS AGAINST REVENUE WITHOUT ADDING UP INDIVIDUAL BILLS.    *
+000780*****************************************************************
+000790 01  BP-SUMMARY-HEADING.
+000800     05  FILLER                PIC X(25) VALUE
+000810         "BILLING SUMMARY REPORT".
+000820     05  FILLER                PIC X(107) VALUE SPACES.
+
+000830 01  BP-SUMMARY-ACCOUNT-LINE.
+000840     05  FILLER                PIC X(19) VALUE
+000850         "ACCOUNTS BILLED:   ".
+000860     05  BP-SUM-ACCOUNT-COUNT  PIC ZZZ,ZZ9.
+000870     05  FILLER                PIC X(106) VALUE SPACES.
+
+000880 01  BP-SUMMARY-KWH-LINE.
+000890     05  FILLER                PIC X(19) VALUE
+000900         "TOTAL KWH BILLED:  ".
+000910     05  BP-SUM-TOTAL-KWH      PIC ZZZ,ZZZ,ZZ9.
+000920     05  FILLER                PIC X(102) VALUE SPACES.
+
+000930 01  BP-SUMMARY-AMOUNT-LINE.
+000940     05  FILLER                PIC X(27) VALUE
+000950         "TOTAL AMOUNT DUE (GROSS):  ".
+000960     05  BP-SUM-TOTAL-DUE      PIC $ZZZ,ZZZ,ZZ9.99.
+000970     05  FILLER                PIC X(90) VALUE SPACES.
+
+000980 01  BP-SUMMARY-TAX-LINE.
+000990     05  FILLER                PIC X(27) VALUE
+001000         "TOTAL TAX COLLECTED:       ".
+001010     05  BP-SUM-TOTAL-TAX      PIC $ZZZ,ZZZ,ZZ9.99.
+001020     05  FILLER                PIC X(90) VALUE SPACES.
+
+001030 01  BP-SUMMARY-ENTITY-DISC-LINE.
+001040     05  FILLER                PIC X(19) VALUE
+001050         "LOYALTY DISCOUNT,  ".
+001060     05  FILLER                PIC X(08) VALUE "ENTITY ".
+001070     05  BP-SUM-ENTITY-CODE    PIC X(30).
+001080     05  FILLER                PIC X(03) VALUE ": ".
+001090     05  BP-SUM-ENTITY-DISC    PIC $ZZZ,ZZZ,ZZ9.99.
+001100     05  FILLER                PIC X(57) VALUE SPACES.
+
+001110 01  BP-SUMMARY-DISC-TOTAL-LINE.
+001120     05  FILLER                PIC X(27) VALUE
+001130         "TOTAL LOYALTY DISCOUNT:    ".
+001140     05  BP-SUM-TOTAL-DISC     PIC $ZZZ,ZZZ,ZZ9.99.
+001150     05  FILLER                PIC X(90) VALUE SPACES.
+
+001160 01  BP-SUMMARY-GRAND-TOTAL-LINE.
+001170     05  FILLER                PIC X(27) VALUE
+001180         "GRAND TOTAL AMOUNT DUE:    ".
+001190     05  BP-SUM-GRAND-TOTAL    PIC $ZZZ,ZZZ,ZZ9.99.
+001200     05  FILLER                PIC X(90) VALUE SPACES.
