@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* BILLHIST.CPY                                                  *
+000120* ONE RECORD OF BILLING HISTORY, WRITTEN FOR EVERY BILL         *
+000130* COMPUTED SO A CUSTOMER'S CHARGES FOR A GIVEN BILLING PERIOD   *
+000140* CAN BE LOOKED UP LATER.  KEYED BY CUSTOMER NAME AND PERIOD.   *
+000150* APPENDED TO BY BOTH SAMPLE-INVOICE AND BATCH-INVOICE.          *
+000160*****************************************************************
+000170     05  HIST-CUST-NAME           PIC X(30).
+000180     05  HIST-ENTITY-CODE         PIC X(30).
+000190     05  HIST-BILLING-PERIOD      PIC 9(06).
+000200     05  HIST-USAGE-KWH           PIC 9(06).
+000210     05  HIST-AMOUNT-DUE          PIC 9(06)V99.
+000220     05  HIST-TAX-AMOUNT          PIC 9(06)V99.
+000230     05  HIST-LOYALTY-DISCOUNT    PIC 9(06)V99.
+000240     05  HIST-AMOUNT-ADJUSTED     PIC 9(06)V99.
