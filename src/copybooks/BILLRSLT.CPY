@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* BILLRSLT.CPY                                                  *
+000120* RESULT OF ONE CALL TO BILL-CALC.  COPIED INTO WORKING-STORAGE *
+000130* BY EVERY PROGRAM THAT CALLS BILL-CALC, AND INTO BILL-CALC'S   *
+000140* OWN LINKAGE SECTION, SO THE TWO SIDES OF THE CALL ALWAYS      *
+000150* AGREE ON THE LAYOUT OF THIS PARAMETER.                        *
+000160*****************************************************************
+000170     05  AMOUNT-DUE               PIC 9(06)V99.
+000180     05  FUEL-ADJUSTMENT          PIC 9(06)V99.
+000190     05  TAX-AMOUNT               PIC 9(06)V99.
+000200     05  LOYALTY-DISCOUNT         PIC 9(06)V99.
+000210     05  AMOUNT-ADJUSTED          PIC 9(06)V99.
+000220     05  DISCOUNT-RATE            PIC 9(02)V99.
+000230     05  VALID-SWITCH             PIC X(01).
+000240         88  RESULT-VALID         VALUE "Y".
+000250         88  RESULT-INVALID       VALUE "N".
+000260     05  REJECT-REASON            PIC X(40).
