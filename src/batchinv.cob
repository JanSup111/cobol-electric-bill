@@ -0,0 +1,595 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. Batch-Invoice.
+000030 AUTHOR. R MASELLI, BILLING SYSTEMS.
+000040 INSTALLATION. ELECTRIC UTILITY COMPANY, DATA PROCESSING.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED. 08/09/2026.
+000070****************************************************************
+000080* MODIFICATION HISTORY                                        *
+000090* 08/09/2026  RM   INITIAL VERSION.  BILLS EVERY ACCOUNT ON   *
+000100*                  THE ACCOUNT MASTER FILE IN ONE RUN INSTEAD *
+000110*                  OF ACCEPTING ONE CUSTOMER AT A TIME.       *
+000120* 08/09/2026  RM   EACH BILL IS NOW ALSO WRITTEN TO A PRINT   *
+000130*                  FILE SO IT CAN BE MAILED OR ARCHIVED.      *
+000140* 08/09/2026  RM   ACCOUNTS WITH BAD USAGE OR AN UNKNOWN      *
+000150*                  ENTITY CODE ARE NOW REJECTED AND SKIPPED   *
+000160*                  INSTEAD OF BEING BILLED.                   *
+000170* 08/09/2026  RM   ADDED A BILLING SUMMARY / CONTROL REPORT   *
+000180*                  AT THE END OF THE RUN SO TOTALS CAN BE     *
+000190*                  RECONCILED WITHOUT ADDING UP BILLS BY HAND.*
+000200* 08/09/2026  RM   EACH BILL IS NOW ALSO APPENDED TO THE      *
+000210*                  BILLING-HISTORY FILE SO IT CAN BE LOOKED   *
+000220*                  UP AFTER THE RUN ENDS.                      *
+000230* 08/09/2026  RM   BILL NOW SHOWS THE FUEL-COST ADJUSTMENT     *
+000240*                  CHARGE THAT BILL-CALC COMPUTES.              *
+000250* 08/09/2026  RM   THE RUN NOW CHECKPOINTS THE LAST ACCOUNT     *
+000260*                  BILLED SO A LONG RUN THAT IS INTERRUPTED CAN *
+000270*                  BE RESTARTED WITHOUT REBILLING EVERYONE.     *
+000280* 08/09/2026  RM   THE CHECKPOINT NOW ALSO CARRIES THE RUNNING  *
+000290*                  SUMMARY TOTALS AND ENTITY DISCOUNT TABLE SO  *
+000300*                  A RESTARTED RUN'S SUMMARY REPORT IS NOT      *
+000310*                  MISSING THE ACCOUNTS BILLED BEFORE THE       *
+000320*                  INTERRUPTION.                                *
+000330* 08/09/2026  RM   A FAILED OPEN OF THE PRINT FILE IS NOW       *
+000340*                  REPORTED, AND NO LONGER LEADS TO WRITES      *
+000350*                  AGAINST A FILE THAT NEVER OPENED.            *
+000360* 08/09/2026  RM   BILL NOW ALSO PRINTS THE CUSTOMER'S ADDRESS. *
+000370* 08/09/2026  RM   FIXED THE CHECKPOINT WRITE SO IT NO LONGER   *
+000380*                  FAILS SILENTLY ON AN UNUSED ENTITY TABLE     *
+000390*                  SLOT; CHECKPOINT NOW ALSO CARRIES THE PAGE   *
+000400*                  NUMBER SO A RESTART CONTINUES PAGE COUNTING. *
+000410****************************************************************
+000420****************************************************************
+000430* MONTHLY BATCH BILLING RUN.  READS THE ACCOUNT MASTER FILE   *
+000440* SEQUENTIALLY, CALLS BILL-CALC FOR EACH ACCOUNT, AND WRITES  *
+000450* THE RESULTING BILL TO THE CONSOLE AND THE PRINT FILE.       *
+000460****************************************************************
+000470
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-ACCT-STATUS.
+000540     SELECT PRINT-FILE ASSIGN TO "BILLPRT"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-PRINT-STATUS.
+000570     SELECT OPTIONAL BILLING-HISTORY ASSIGN TO "BILLHIST"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-HIST-STATUS.
+000600     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-CKPT-STATUS.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  ACCOUNT-MASTER.
+000670 01  ACCT-MASTER-RECORD.
+000680     COPY ACCTMAST.
+000690
+000700 FD  PRINT-FILE.
+000710 01  PRINT-LINE                PIC X(132).
+000720
+000730 FD  BILLING-HISTORY.
+000740 01  HIST-RECORD.
+000750     COPY BILLHIST.
+000760
+000770 FD  CHECKPOINT-FILE.
+000780*****************************************************************
+000790* CHECKPOINT-RECORD CARRIES NOT ONLY THE LAST ACCOUNT BILLED BUT *
+000800* ALSO THE RUNNING SUMMARY TOTALS AND PER-ENTITY DISCOUNT TABLE  *
+000810* AS OF THAT ACCOUNT, SO A RESTARTED RUN'S SUMMARY REPORT COVERS *
+000820* THE ACCOUNTS BILLED BEFORE THE INTERRUPTION AS WELL AS THE     *
+000830* ONES BILLED AFTER IT RESUMES.                                  *
+000840*****************************************************************
+000850 01  CHECKPOINT-RECORD.
+000860     05  CKPT-ACCT-NUMBER         PIC 9(07).
+000870     05  CKPT-PAGE-NUMBER         PIC 9(04).
+000880     05  CKPT-SUM-ACCOUNT-COUNT   PIC 9(06).
+000890     05  CKPT-SUM-TOTAL-KWH       PIC 9(09).
+000900     05  CKPT-SUM-TOTAL-DUE       PIC 9(09)V99.
+000910     05  CKPT-SUM-TOTAL-TAX       PIC 9(09)V99.
+000920     05  CKPT-SUM-TOTAL-DISCOUNT  PIC 9(09)V99.
+000930     05  CKPT-SUM-TOTAL-ADJUSTED  PIC 9(09)V99.
+000940     05  CKPT-ENTITY-COUNT        PIC 9(03).
+000950     05  CKPT-ENTITY-ENTRY OCCURS 50 TIMES.
+000960         10  CKPT-ENTITY-CODE     PIC X(30).
+000970         10  CKPT-ENTITY-DISCOUNT PIC 9(09)V99.
+000980
+000990 WORKING-STORAGE SECTION.
+001000 01  WS-ACCT-STATUS            PIC X(02).
+001010     88  WS-ACCT-OK            VALUE "00".
+001020     88  WS-ACCT-EOF           VALUE "10".
+001030
+001040 01  WS-PRINT-STATUS           PIC X(02).
+001050     88  WS-PRINT-OK           VALUE "00".
+001060
+001070 01  WS-HIST-STATUS            PIC X(02).
+001080     88  WS-HIST-OK            VALUE "00" "05".
+001090
+001100 01  WS-CKPT-STATUS            PIC X(02).
+001110     88  WS-CKPT-OK            VALUE "00" "05".
+001120
+001130 01  WS-RESTART-SWITCH         PIC X(01) VALUE "N".
+001140     88  WS-RESTARTING         VALUE "Y".
+001150
+001160 01  WS-RESTART-ACCT-NUMBER    PIC 9(07) VALUE ZERO.
+001170
+001180 01  WS-TODAY.
+001190     05  WS-TODAY-PERIOD       PIC 9(06).
+001200     05  WS-TODAY-DAY          PIC 9(02).
+001210
+001220 01  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+001230     88  WS-END-OF-FILE        VALUE "Y".
+001240
+001250 01  WS-PAGE-NUMBER            PIC 9(04) VALUE 1 COMP.
+001260
+001270*****************************************************************
+001280* BILLING SUMMARY ACCUMULATORS AND THE PER-ENTITY DISCOUNT      *
+001290* BREAKDOWN TABLE, BUILT UP AS EACH ACCOUNT IS BILLED AND       *
+001300* PRINTED AS A CONTROL REPORT AT THE END OF THE RUN.            *
+001310*****************************************************************
+001320 01  WS-SUM-ACCOUNT-COUNT      PIC 9(06) COMP VALUE ZERO.
+001330 01  WS-SUM-TOTAL-KWH          PIC 9(09) COMP VALUE ZERO.
+001340 01  WS-SUM-TOTAL-DUE          PIC 9(09)V99 VALUE ZERO.
+001350 01  WS-SUM-TOTAL-TAX          PIC 9(09)V99 VALUE ZERO.
+001360 01  WS-SUM-TOTAL-DISCOUNT     PIC 9(09)V99 VALUE ZERO.
+001370 01  WS-SUM-TOTAL-ADJUSTED     PIC 9(09)V99 VALUE ZERO.
+001380
+001390 01  WS-ENTRY-FOUND-SWITCH     PIC X(01) VALUE "N".
+001400     88  WS-ENTRY-FOUND        VALUE "Y".
+001410
+001420 01  WS-ENTITY-COUNT           PIC 9(03) COMP VALUE ZERO.
+001430 01  WS-ENTITY-MAX-ENTRIES     PIC 9(03) COMP VALUE 50.
+001440 01  ET-IDX                    PIC 9(03) COMP VALUE ZERO.
+001450
+001460 01  ENTITY-DISCOUNT-TOTALS.
+001470     05  ENTITY-DISC-ENTRY OCCURS 50 TIMES.
+001480         10  ET-ENTITY-CODE        PIC X(30).
+001490         10  ET-TOTAL-DISCOUNT     PIC 9(09)V99.
+001500
+001510 01  WS-BILL-RESULTS.
+001520     COPY BILLRSLT.
+001530
+001540 COPY BILLPRT.
+001550
+001560 PROCEDURE DIVISION.
+001570 0000-MAINLINE.
+001580     PERFORM 1000-INITIALIZE
+001590         THRU 1000-INITIALIZE-EXIT
+001600     PERFORM 2000-PROCESS-ONE-ACCOUNT
+001610         THRU 2000-PROCESS-ONE-ACCOUNT-EXIT
+001620         UNTIL WS-END-OF-FILE
+001630     PERFORM 8000-PRINT-SUMMARY
+001640         THRU 8000-PRINT-SUMMARY-EXIT
+001650     PERFORM 9000-TERMINATE
+001660         THRU 9000-TERMINATE-EXIT
+001670     STOP RUN.
+001680
+001690 1000-INITIALIZE.
+001700     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+001710     OPEN INPUT ACCOUNT-MASTER
+001720     IF NOT WS-ACCT-OK
+001730         DISPLAY "UNABLE TO OPEN ACCOUNT MASTER FILE, STATUS "
+001740             WS-ACCT-STATUS
+001750         MOVE "Y" TO WS-EOF-SWITCH
+001760         GO TO 1000-INITIALIZE-EXIT
+001770     END-IF
+001780     PERFORM 1150-CHECK-FOR-RESTART
+001790         THRU 1150-CHECK-FOR-RESTART-EXIT
+001800     OPEN EXTEND BILLING-HISTORY
+001810     IF NOT WS-HIST-OK
+001820         DISPLAY "UNABLE TO OPEN BILLING-HISTORY, STATUS "
+001830             WS-HIST-STATUS
+001840     END-IF
+001850     IF WS-RESTARTING
+001860         OPEN EXTEND PRINT-FILE
+001870         DISPLAY "RESTARTING BATCH RUN AFTER ACCOUNT "
+001880             WS-RESTART-ACCT-NUMBER
+001890     ELSE
+001900         OPEN OUTPUT PRINT-FILE
+001910         IF WS-PRINT-OK
+001920             MOVE WS-PAGE-NUMBER TO BP-PAGE-NUMBER
+001930             MOVE BP-PAGE-HEADING TO PRINT-LINE
+001940             WRITE PRINT-LINE
+001950             MOVE BP-BILL-HEADING TO PRINT-LINE
+001960             WRITE PRINT-LINE
+001970             MOVE BP-BLANK-LINE TO PRINT-LINE
+001980             WRITE PRINT-LINE
+001990         END-IF
+002000     END-IF
+002010     IF NOT WS-PRINT-OK
+002020         DISPLAY "UNABLE TO OPEN PRINT-FILE, STATUS "
+002030             WS-PRINT-STATUS
+002040     END-IF
+002050     PERFORM 1100-READ-ACCOUNT
+002060         THRU 1100-READ-ACCOUNT-EXIT
+002070     IF WS-RESTARTING
+002080         PERFORM 1200-SKIP-TO-RESTART-POINT
+002090             THRU 1200-SKIP-TO-RESTART-POINT-EXIT
+002100     END-IF.
+002110 1000-INITIALIZE-EXIT.
+002120     EXIT.
+002130
+002140 1100-READ-ACCOUNT.
+002150     READ ACCOUNT-MASTER
+002160         AT END
+002170             MOVE "Y" TO WS-EOF-SWITCH
+002180     END-READ.
+002190 1100-READ-ACCOUNT-EXIT.
+002200     EXIT.
+002210
+002220****************************************************************
+002230* 1150-CHECK-FOR-RESTART - LOOK FOR A CHECKPOINT LEFT BY A      *
+002240* PRIOR RUN OF THIS PROGRAM THAT DID NOT FINISH.  IF ONE IS     *
+002250* FOUND, THE ACCOUNT NUMBER IT HOLDS IS THE LAST ACCOUNT THAT   *
+002260* WAS SUCCESSFULLY BILLED, AND THIS RUN PICKS UP RIGHT AFTER    *
+002270* IT INSTEAD OF BILLING EVERYONE FROM THE TOP AGAIN.  THE       *
+002280* SUMMARY TOTALS AND ENTITY DISCOUNT TABLE ARE RESTORED FROM    *
+002290* THE SAME CHECKPOINT RECORD, SO 8000-PRINT-SUMMARY REPORTS THE *
+002300* WHOLE RUN INCLUDING THE PART BEFORE THE INTERRUPTION, NOT     *
+002310* JUST THE ACCOUNTS BILLED AFTER THE RESTART.  NO CHECKPOINT    *
+002320* FILE, OR AN EMPTY ONE LEFT BY A RUN THAT DID       *
+002330* FINISH, MEANS THIS IS A FRESH RUN.                             *
+002340****************************************************************
+002350 1150-CHECK-FOR-RESTART.
+002360     MOVE "N" TO WS-RESTART-SWITCH
+002370     MOVE ZEROS TO WS-RESTART-ACCT-NUMBER
+002380     OPEN INPUT CHECKPOINT-FILE
+002390     IF NOT WS-CKPT-OK
+002400         GO TO 1150-CHECK-FOR-RESTART-EXIT
+002410     END-IF
+002420     READ CHECKPOINT-FILE
+002430         AT END
+002440             CONTINUE
+002450         NOT AT END
+002460             MOVE CKPT-ACCT-NUMBER TO WS-RESTART-ACCT-NUMBER
+002470             MOVE "Y" TO WS-RESTART-SWITCH
+002480             MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+002490             MOVE CKPT-SUM-ACCOUNT-COUNT TO WS-SUM-ACCOUNT-COUNT
+002500             MOVE CKPT-SUM-TOTAL-KWH TO WS-SUM-TOTAL-KWH
+002510             MOVE CKPT-SUM-TOTAL-DUE TO WS-SUM-TOTAL-DUE
+002520             MOVE CKPT-SUM-TOTAL-TAX TO WS-SUM-TOTAL-TAX
+002530             MOVE CKPT-SUM-TOTAL-DISCOUNT TO WS-SUM-TOTAL-DISCOUNT
+002540             MOVE CKPT-SUM-TOTAL-ADJUSTED TO WS-SUM-TOTAL-ADJUSTED
+002550             MOVE CKPT-ENTITY-COUNT TO WS-ENTITY-COUNT
+002560             PERFORM 1160-RESTORE-ONE-ENTITY-ENTRY
+002570                 THRU 1160-RESTORE-ONE-ENTITY-ENTRY-EXIT
+002580                 VARYING ET-IDX FROM 1 BY 1
+002590                 UNTIL ET-IDX > WS-ENTITY-COUNT
+002600     END-READ
+002610     CLOSE CHECKPOINT-FILE.
+002620 1150-CHECK-FOR-RESTART-EXIT.
+002630     EXIT.
+002640
+002650 1160-RESTORE-ONE-ENTITY-ENTRY.
+002660     MOVE CKPT-ENTITY-CODE (ET-IDX) TO
+002670         ET-ENTITY-CODE (ET-IDX)
+002680     MOVE CKPT-ENTITY-DISCOUNT (ET-IDX) TO
+002690         ET-TOTAL-DISCOUNT (ET-IDX).
+002700 1160-RESTORE-ONE-ENTITY-ENTRY-EXIT.
+002710     EXIT.
+002720
+002730****************************************************************
+002740* 1200-SKIP-TO-RESTART-POINT - THE ACCOUNT MASTER IS READ       *
+002750* SEQUENTIALLY, NOT RANDOM ACCESS, SO RESUMING MEANS READING    *
+002760* PAST EVERY ACCOUNT UP TO AND INCLUDING THE ONE THE CHECKPOINT *
+002770* NAMES, RATHER THAN BILLING THEM A SECOND TIME.  ACCOUNTS ARE  *
+002780* ASSUMED TO BE IN ASCENDING ACCT-NUMBER ORDER, THE SAME        *
+002790* ASSUMPTION THE SUMMARY REPORT TOTALS ALREADY RELY ON.          *
+002800****************************************************************
+002810 1200-SKIP-TO-RESTART-POINT.
+002820     PERFORM 1100-READ-ACCOUNT
+002830         THRU 1100-READ-ACCOUNT-EXIT
+002840         UNTIL WS-END-OF-FILE
+002850             OR ACCT-NUMBER OF ACCT-MASTER-RECORD
+002860                 > WS-RESTART-ACCT-NUMBER.
+002870 1200-SKIP-TO-RESTART-POINT-EXIT.
+002880     EXIT.
+002890
+002900****************************************************************
+002910* 2000-PROCESS-ONE-ACCOUNT - BILL THE ACCOUNT CURRENTLY IN     *
+002920* THE RECORD AREA, DISPLAY AND PRINT IT, THEN ADVANCE TO THE  *
+002930* NEXT ONE.                                                    *
+002940****************************************************************
+002950 2000-PROCESS-ONE-ACCOUNT.
+002960     PERFORM 3000-BILL-ONE-ACCOUNT
+002970         THRU 3000-BILL-ONE-ACCOUNT-EXIT
+002980     PERFORM 1100-READ-ACCOUNT
+002990         THRU 1100-READ-ACCOUNT-EXIT.
+003000 2000-PROCESS-ONE-ACCOUNT-EXIT.
+003010     EXIT.
+003020
+003030 3000-BILL-ONE-ACCOUNT.
+003040     IF ACCT-USAGE-KWH IS NOT NUMERIC
+003050         MOVE "N" TO VALID-SWITCH
+003060         MOVE "USAGE-KWH IS NOT NUMERIC" TO REJECT-REASON
+003070         MOVE ZEROS TO AMOUNT-DUE FUEL-ADJUSTMENT TAX-AMOUNT
+003080             LOYALTY-DISCOUNT AMOUNT-ADJUSTED DISCOUNT-RATE
+003090     ELSE
+003100         CALL "Bill-Calc" USING ACCT-ENTITY-CODE, ACCT-USAGE-KWH,
+003110                 WS-BILL-RESULTS
+003120     END-IF
+003130     IF RESULT-INVALID
+003140         PERFORM 3500-DISPLAY-REJECTION
+003150             THRU 3500-DISPLAY-REJECTION-EXIT
+003160     ELSE
+003170         DISPLAY "BILL FOR: " ACCT-CUST-NAME
+003180         DISPLAY "ACCOUNT NUMBER: " ACCT-NUMBER
+003190         DISPLAY "COMPANY: " ACCT-ENTITY-CODE
+003200         DISPLAY "TOTAL KWH USED: " ACCT-USAGE-KWH
+003210         DISPLAY "BASE AMOUNT: $" AMOUNT-DUE
+003220         DISPLAY "FUEL ADJUSTMENT: $" FUEL-ADJUSTMENT
+003230         DISPLAY "TAX: $" TAX-AMOUNT
+003240         IF LOYALTY-DISCOUNT > 0
+003250             DISPLAY "LOYALTY DISCOUNT: $" LOYALTY-DISCOUNT
+003260         END-IF
+003270         DISPLAY "TOTAL AMOUNT DUE: $" AMOUNT-ADJUSTED
+003280         DISPLAY " "
+003290         PERFORM 4000-PRINT-BILL
+003300             THRU 4000-PRINT-BILL-EXIT
+003310         PERFORM 5000-ACCUMULATE-TOTALS
+003320             THRU 5000-ACCUMULATE-TOTALS-EXIT
+003330         PERFORM 6000-WRITE-HISTORY
+003340             THRU 6000-WRITE-HISTORY-EXIT
+003350         PERFORM 7000-WRITE-CHECKPOINT
+003360             THRU 7000-WRITE-CHECKPOINT-EXIT
+003370     END-IF.
+003380 3000-BILL-ONE-ACCOUNT-EXIT.
+003390     EXIT.
+003400
+003410****************************************************************
+003420* 3500-DISPLAY-REJECTION - BAD INPUT WAS CAUGHT BEFORE ANY     *
+003430* RATE MATH RAN.  SKIP THIS ACCOUNT AND SAY WHY.                *
+003440****************************************************************
+003450 3500-DISPLAY-REJECTION.
+003460     DISPLAY "ACCOUNT REJECTED: " ACCT-NUMBER " " ACCT-CUST-NAME
+003470     DISPLAY "REASON: " REJECT-REASON
+003480     DISPLAY " ".
+003490 3500-DISPLAY-REJECTION-EXIT.
+003500     EXIT.
+003510
+003520****************************************************************
+003530* 4000-PRINT-BILL - WRITE THE SAME BILL CONTENT TO THE PRINT   *
+003540* FILE FOR MAILING OR ARCHIVE.                                  *
+003550****************************************************************
+003560 4000-PRINT-BILL.
+003570     IF NOT WS-PRINT-OK
+003580         GO TO 4000-PRINT-BILL-EXIT
+003590     END-IF
+003600     MOVE ACCT-CUST-NAME TO BP-CUST-NAME
+003610     MOVE BP-CUSTOMER-LINE TO PRINT-LINE
+003620     WRITE PRINT-LINE
+003630     MOVE ACCT-ADDRESS TO BP-CUST-ADDR
+003640     MOVE BP-ADDRESS-LINE TO PRINT-LINE
+003650     WRITE PRINT-LINE
+003660     MOVE ACCT-NUMBER TO BP-ACCT-NUMBER
+003670     MOVE ACCT-ENTITY-CODE TO BP-ENTITY-CODE
+003680     MOVE BP-ACCOUNT-LINE TO PRINT-LINE
+003690     WRITE PRINT-LINE
+003700     MOVE ACCT-USAGE-KWH TO BP-USAGE-KWH
+003710     MOVE BP-USAGE-LINE TO PRINT-LINE
+003720     WRITE PRINT-LINE
+003730     MOVE AMOUNT-DUE TO BP-AMOUNT-DUE
+003740     MOVE BP-AMOUNT-LINE TO PRINT-LINE
+003750     WRITE PRINT-LINE
+003760     MOVE FUEL-ADJUSTMENT TO BP-FUEL-ADJUSTMENT
+003770     MOVE BP-FUEL-ADJ-LINE TO PRINT-LINE
+003780     WRITE PRINT-LINE
+003790     MOVE TAX-AMOUNT TO BP-TAX-AMOUNT
+003800     MOVE BP-TAX-LINE TO PRINT-LINE
+003810     WRITE PRINT-LINE
+003820     IF LOYALTY-DISCOUNT > 0
+003830         MOVE LOYALTY-DISCOUNT TO BP-LOYALTY-DISCOUNT
+003840         MOVE BP-DISCOUNT-LINE TO PRINT-LINE
+003850         WRITE PRINT-LINE
+003860     END-IF
+003870     MOVE AMOUNT-ADJUSTED TO BP-AMOUNT-ADJUSTED
+003880     MOVE BP-TOTAL-LINE TO PRINT-LINE
+003890     WRITE PRINT-LINE
+003900     MOVE BP-BLANK-LINE TO PRINT-LINE
+003910     WRITE PRINT-LINE.
+003920 4000-PRINT-BILL-EXIT.
+003930     EXIT.
+003940
+
+003950****************************************************************
+003960* 6000-WRITE-HISTORY - APPEND THIS BILL TO THE BILLING-HISTORY   *
+003970* FILE, KEYED BY CUSTOMER NAME AND BILLING PERIOD, SO IT CAN     *
+003980* BE LOOKED UP AFTER THE RUN ENDS.                                *
+003990****************************************************************
+004000 6000-WRITE-HISTORY.
+004010     IF NOT WS-HIST-OK
+004020         GO TO 6000-WRITE-HISTORY-EXIT
+004030     END-IF
+004040     MOVE ACCT-CUST-NAME     TO HIST-CUST-NAME
+004050     MOVE ACCT-ENTITY-CODE   TO HIST-ENTITY-CODE
+004060     MOVE WS-TODAY-PERIOD    TO HIST-BILLING-PERIOD
+004070     MOVE ACCT-USAGE-KWH     TO HIST-USAGE-KWH
+004080     MOVE AMOUNT-DUE         TO HIST-AMOUNT-DUE
+004090     MOVE TAX-AMOUNT         TO HIST-TAX-AMOUNT
+004100     MOVE LOYALTY-DISCOUNT   TO HIST-LOYALTY-DISCOUNT
+004110     MOVE AMOUNT-ADJUSTED    TO HIST-AMOUNT-ADJUSTED
+004120     WRITE HIST-RECORD.
+004130 6000-WRITE-HISTORY-EXIT.
+004140     EXIT.
+004150
+004160****************************************************************
+004170* 7000-WRITE-CHECKPOINT - RECORD THIS ACCOUNT AS THE LAST ONE   *
+004180* SUCCESSFULLY BILLED, SO A RUN THAT IS INTERRUPTED AFTER THIS  *
+004190* POINT CAN BE RESTARTED WITHOUT BILLING IT AGAIN.  THE RUNNING *
+004200* SUMMARY TOTALS AND ENTITY DISCOUNT TABLE ARE SAVED ALONGSIDE  *
+004210* THE ACCOUNT NUMBER SO A RESTART PICKS THEM BACK UP TOO.  THE  *
+004220* FILE IS CLOSED AND REOPENED EACH TIME SO THE CHECKPOINT ON    *
+004230* DISK IS ALWAYS CURRENT, EVEN IF THE RUN STOPS BEFORE REACHING *
+004240* THE NEXT ACCOUNT.  THE RECORD IS INITIALIZED BEFORE IT IS     *
+004250* POPULATED SO THE UNUSED TRAILING ENTITY-TABLE SLOTS ARE       *
+004260* SPACE-FILLED RATHER THAN LEFT AT BINARY ZERO, WHICH A LINE    *
+004270* SEQUENTIAL WRITE WILL NOT ACCEPT.                              *
+004280****************************************************************
+004290 7000-WRITE-CHECKPOINT.
+004300     OPEN OUTPUT CHECKPOINT-FILE
+004310     IF NOT WS-CKPT-OK
+004320         DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE, STATUS "
+004330             WS-CKPT-STATUS
+004340         GO TO 7000-WRITE-CHECKPOINT-EXIT
+004350     END-IF
+004360     INITIALIZE CHECKPOINT-RECORD
+004370     MOVE ACCT-NUMBER TO CKPT-ACCT-NUMBER
+004380     MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER
+004390     MOVE WS-SUM-ACCOUNT-COUNT TO CKPT-SUM-ACCOUNT-COUNT
+004400     MOVE WS-SUM-TOTAL-KWH TO CKPT-SUM-TOTAL-KWH
+004410     MOVE WS-SUM-TOTAL-DUE TO CKPT-SUM-TOTAL-DUE
+004420     MOVE WS-SUM-TOTAL-TAX TO CKPT-SUM-TOTAL-TAX
+004430     MOVE WS-SUM-TOTAL-DISCOUNT TO CKPT-SUM-TOTAL-DISCOUNT
+004440     MOVE WS-SUM-TOTAL-ADJUSTED TO CKPT-SUM-TOTAL-ADJUSTED
+004450     MOVE WS-ENTITY-COUNT TO CKPT-ENTITY-COUNT
+004460     PERFORM 7100-SAVE-ONE-ENTITY-ENTRY
+004470         THRU 7100-SAVE-ONE-ENTITY-ENTRY-EXIT
+004480         VARYING ET-IDX FROM 1 BY 1
+004490         UNTIL ET-IDX > WS-ENTITY-COUNT
+004500     WRITE CHECKPOINT-RECORD
+004510     IF NOT WS-CKPT-OK
+004520         DISPLAY "UNABLE TO WRITE CHECKPOINT-FILE, STATUS "
+004530             WS-CKPT-STATUS
+004540     END-IF
+004550     CLOSE CHECKPOINT-FILE.
+004560 7000-WRITE-CHECKPOINT-EXIT.
+004570     EXIT.
+004580
+004590 7100-SAVE-ONE-ENTITY-ENTRY.
+004600     MOVE ET-ENTITY-CODE (ET-IDX) TO
+004610         CKPT-ENTITY-CODE (ET-IDX)
+004620     MOVE ET-TOTAL-DISCOUNT (ET-IDX) TO
+004630         CKPT-ENTITY-DISCOUNT (ET-IDX).
+004640 7100-SAVE-ONE-ENTITY-ENTRY-EXIT.
+004650     EXIT.
+004660
+
+004670****************************************************************
+004680* 5000-ACCUMULATE-TOTALS - ADD THIS ACCOUNT'S BILL INTO THE     *
+004690* RUN'S GRAND TOTALS AND INTO ITS ENTITY'S LOYALTY-DISCOUNT     *
+004700* BREAKDOWN, FOR THE SUMMARY REPORT PRINTED AT 8000.             *
+004710****************************************************************
+004720 5000-ACCUMULATE-TOTALS.
+004730     ADD 1 TO WS-SUM-ACCOUNT-COUNT
+004740     ADD ACCT-USAGE-KWH TO WS-SUM-TOTAL-KWH
+004750     ADD AMOUNT-DUE TO WS-SUM-TOTAL-DUE
+004760     ADD TAX-AMOUNT TO WS-SUM-TOTAL-TAX
+004770     ADD LOYALTY-DISCOUNT TO WS-SUM-TOTAL-DISCOUNT
+004780     ADD AMOUNT-ADJUSTED TO WS-SUM-TOTAL-ADJUSTED
+004790     PERFORM 5100-ACCUMULATE-ENTITY-DISCOUNT
+004800         THRU 5100-ACCUMULATE-ENTITY-DISCOUNT-EXIT.
+004810 5000-ACCUMULATE-TOTALS-EXIT.
+004820     EXIT.
+
+004830 5100-ACCUMULATE-ENTITY-DISCOUNT.
+004840     MOVE "N" TO WS-ENTRY-FOUND-SWITCH
+004850     PERFORM 5110-ADD-TO-ONE-ENTITY-TOTAL
+004860         THRU 5110-ADD-TO-ONE-ENTITY-TOTAL-EXIT
+004870         VARYING ET-IDX FROM 1 BY 1
+004880         UNTIL ET-IDX > WS-ENTITY-COUNT
+004890             OR WS-ENTRY-FOUND
+004900     IF NOT WS-ENTRY-FOUND
+004910             AND WS-ENTITY-COUNT < WS-ENTITY-MAX-ENTRIES
+004920         ADD 1 TO WS-ENTITY-COUNT
+004930         MOVE ACCT-ENTITY-CODE TO
+004940             ET-ENTITY-CODE (WS-ENTITY-COUNT)
+004950         MOVE LOYALTY-DISCOUNT TO
+004960             ET-TOTAL-DISCOUNT (WS-ENTITY-COUNT)
+004970     END-IF.
+004980 5100-ACCUMULATE-ENTITY-DISCOUNT-EXIT.
+004990     EXIT.
+
+005000 5110-ADD-TO-ONE-ENTITY-TOTAL.
+005010     IF ET-ENTITY-CODE (ET-IDX) = ACCT-ENTITY-CODE
+005020         ADD LOYALTY-DISCOUNT TO ET-TOTAL-DISCOUNT (ET-IDX)
+005030         MOVE "Y" TO WS-ENTRY-FOUND-SWITCH
+005040     END-IF.
+005050 5110-ADD-TO-ONE-ENTITY-TOTAL-EXIT.
+005060     EXIT.
+
+005070****************************************************************
+005080* 8000-PRINT-SUMMARY - BILLING SUMMARY / CONTROL REPORT, SHOWN  *
+005090* ON THE CONSOLE AND APPENDED TO THE PRINT FILE AS A NEW PAGE,  *
+005100* SO THE RUN'S TOTALS CAN BE RECONCILED AGAINST REVENUE.        *
+005110****************************************************************
+005120 8000-PRINT-SUMMARY.
+005130     DISPLAY " "
+005140     DISPLAY "===== BILLING SUMMARY REPORT ====="
+005150     DISPLAY "ACCOUNTS BILLED: " WS-SUM-ACCOUNT-COUNT
+005160     DISPLAY "TOTAL KWH BILLED: " WS-SUM-TOTAL-KWH
+005170     DISPLAY "TOTAL AMOUNT DUE (GROSS): $" WS-SUM-TOTAL-DUE
+005180     DISPLAY "TOTAL TAX COLLECTED: $" WS-SUM-TOTAL-TAX
+005190     DISPLAY "TOTAL LOYALTY DISCOUNT: $" WS-SUM-TOTAL-DISCOUNT
+005200     DISPLAY "GRAND TOTAL AMOUNT DUE: $" WS-SUM-TOTAL-ADJUSTED
+005210     IF NOT WS-PRINT-OK
+005220         GO TO 8000-PRINT-SUMMARY-EXIT
+005230     END-IF
+005240     ADD 1 TO WS-PAGE-NUMBER
+005250     MOVE WS-PAGE-NUMBER TO BP-PAGE-NUMBER
+005260     MOVE BP-PAGE-HEADING TO PRINT-LINE
+005270     WRITE PRINT-LINE
+005280     MOVE BP-SUMMARY-HEADING TO PRINT-LINE
+005290     WRITE PRINT-LINE
+005300     MOVE BP-BLANK-LINE TO PRINT-LINE
+005310     WRITE PRINT-LINE
+005320     MOVE WS-SUM-ACCOUNT-COUNT TO BP-SUM-ACCOUNT-COUNT
+005330     MOVE BP-SUMMARY-ACCOUNT-LINE TO PRINT-LINE
+005340     WRITE PRINT-LINE
+005350     MOVE WS-SUM-TOTAL-KWH TO BP-SUM-TOTAL-KWH
+005360     MOVE BP-SUMMARY-KWH-LINE TO PRINT-LINE
+005370     WRITE PRINT-LINE
+005380     MOVE WS-SUM-TOTAL-DUE TO BP-SUM-TOTAL-DUE
+005390     MOVE BP-SUMMARY-AMOUNT-LINE TO PRINT-LINE
+005400     WRITE PRINT-LINE
+005410     MOVE WS-SUM-TOTAL-TAX TO BP-SUM-TOTAL-TAX
+005420     MOVE BP-SUMMARY-TAX-LINE TO PRINT-LINE
+005430     WRITE PRINT-LINE
+005440     PERFORM 8100-PRINT-ONE-ENTITY-DISCOUNT
+005450         THRU 8100-PRINT-ONE-ENTITY-DISCOUNT-EXIT
+005460         VARYING ET-IDX FROM 1 BY 1
+005470         UNTIL ET-IDX > WS-ENTITY-COUNT
+005480     MOVE WS-SUM-TOTAL-DISCOUNT TO BP-SUM-TOTAL-DISC
+005490     MOVE BP-SUMMARY-DISC-TOTAL-LINE TO PRINT-LINE
+005500     WRITE PRINT-LINE
+005510     MOVE WS-SUM-TOTAL-ADJUSTED TO BP-SUM-GRAND-TOTAL
+005520     MOVE BP-SUMMARY-GRAND-TOTAL-LINE TO PRINT-LINE
+005530     WRITE PRINT-LINE.
+005540 8000-PRINT-SUMMARY-EXIT.
+005550     EXIT.
+
+005560 8100-PRINT-ONE-ENTITY-DISCOUNT.
+005570     MOVE ET-ENTITY-CODE (ET-IDX) TO BP-SUM-ENTITY-CODE
+005580     MOVE ET-TOTAL-DISCOUNT (ET-IDX) TO BP-SUM-ENTITY-DISC
+005590     MOVE BP-SUMMARY-ENTITY-DISC-LINE TO PRINT-LINE
+005600     WRITE PRINT-LINE.
+005610 8100-PRINT-ONE-ENTITY-DISCOUNT-EXIT.
+005620     EXIT.
+
+005630 9000-TERMINATE.
+005640     IF WS-ACCT-OK OR WS-ACCT-EOF
+005650         CLOSE ACCOUNT-MASTER
+005660         PERFORM 7500-CLEAR-CHECKPOINT
+005670             THRU 7500-CLEAR-CHECKPOINT-EXIT
+005680     END-IF
+005690     IF WS-PRINT-OK
+005700         CLOSE PRINT-FILE
+005710     END-IF
+005720     IF WS-HIST-OK
+005730         CLOSE BILLING-HISTORY
+005740     END-IF.
+005750 9000-TERMINATE-EXIT.
+005760     EXIT.
+005770
+005780****************************************************************
+005790* 7500-CLEAR-CHECKPOINT - THE ACCOUNT MASTER WAS READ ALL THE   *
+005800* WAY THROUGH, SO THE RUN IS COMPLETE AND THE CHECKPOINT NO     *
+005810* LONGER APPLIES.  OPENING THE FILE FOR OUTPUT AND IMMEDIATELY  *
+005820* CLOSING IT EMPTIES IT, SO THE NEXT RUN STARTS FROM THE TOP.    *
+005830****************************************************************
+005840 7500-CLEAR-CHECKPOINT.
+005850     OPEN OUTPUT CHECKPOINT-FILE
+005860     CLOSE CHECKPOINT-FILE.
+005870 7500-CLEAR-CHECKPOINT-EXIT.
+005880     EXIT.
