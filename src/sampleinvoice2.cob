@@ -1,81 +1,248 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Sample-Invoice.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. Sample-Invoice.
+000030 AUTHOR. R MASELLI, BILLING SYSTEMS.
+000040 INSTALLATION. ELECTRIC UTILITY COMPANY, DATA PROCESSING.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070****************************************************************
+000080* MODIFICATION HISTORY                                        *
+000090* 01/05/2019  JS   INITIAL VERSION.                           *
+000100* 08/09/2026  RM   RATE MATH FACTORED OUT TO BILL-CALC SO THE *
+000110*                  NEW BATCH-INVOICE PROGRAM CAN SHARE IT.    *
+000120* 08/09/2026  RM   BILL IS NOW ALSO WRITTEN TO A PRINT FILE   *
+000130*                  SO IT CAN BE MAILED OR ARCHIVED.           *
+000140* 08/09/2026  RM   BAD INPUT (NON-NUMERIC USAGE, OUT-OF-RANGE *
+000150*                  USAGE, UNKNOWN ENTITY CODE) IS NOW REJECTED*
+000160*                  INSTEAD OF BILLED.                         *
+000170* 08/09/2026  RM   EACH BILL IS NOW ALSO APPENDED TO THE      *
+000180*                  BILLING-HISTORY FILE SO IT CAN BE LOOKED   *
+000190*                  UP AFTER THE RUN ENDS.                      *
+000200* 08/09/2026  RM   BILL NOW SHOWS THE FUEL-COST ADJUSTMENT     *
+000210*                  CHARGE THAT BILL-CALC COMPUTES.              *
+000220* 08/09/2026  RM   USAGE VALIDATION NO LONGER REJECTS A NORMAL  *
+000230*                  ACCEPT ENTRY LIKE "500" JUST BECAUSE IT IS   *
+000240*                  PADDED WITH TRAILING SPACES.                 *
+000250* 08/09/2026  RM   THE PRINT FILE IS NOW OPENED EXTEND INSTEAD  *
+000260*                  OF OUTPUT SO A SAMPLE-INVOICE RUN NO LONGER  *
+000270*                  ERASES WHATEVER BATCH-INVOICE (OR AN EARLIER *
+000280*                  RUN OF THIS PROGRAM) ALREADY WROTE TO IT.    *
+000290* 08/09/2026  RM   A FAILED OPEN OF THE PRINT FILE IS NOW       *
+000300*                  REPORTED INSTEAD OF GOING UNNOTICED.         *
+000310* 08/09/2026  RM   CUSTOMER ADDRESS IS NOW CAPTURED AND PRINTED *
+000320*                  ON THE BILL ALONGSIDE THE CUSTOMER NAME.     *
+000330****************************************************************
+000340****************************************************************
+000350* INTERACTIVE SINGLE-CUSTOMER BILLING RUN.  FOR THE MONTHLY   *
+000360* PRODUCTION RUN OVER THE WHOLE ACCOUNT MASTER SEE THE        *
+000370* BATCH-INVOICE PROGRAM.                                      *
+000380****************************************************************
+000390
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT OPTIONAL PRINT-FILE ASSIGN TO "BILLPRT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-PRINT-STATUS.
+000460     SELECT OPTIONAL BILLING-HISTORY ASSIGN TO "BILLHIST"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-HIST-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  PRINT-FILE.
+000530 01  PRINT-LINE                PIC X(132).
+000540
+000550 FD  BILLING-HISTORY.
+000560 01  HIST-RECORD.
+000570     COPY BILLHIST.
+000580
+000590 WORKING-STORAGE SECTION.
+000600 01  CUSTOMER-NAME             PIC X(30).
+000610 01  CUSTOMER-ADDRESS          PIC X(30).
+000620 01  CUSTOMER-ENTITY           PIC X(30).
+000630 01  USAGE-KWH                 PIC 9(06).
+000640 01  WS-USAGE-RAW              PIC X(06).
+000650 01  WS-USAGE-TRIMMED          PIC X(06) JUSTIFIED RIGHT.
+000660 01  DISCOUNT-DISPLAY          PIC Z(3)9.
+000670 01  WS-PRINT-STATUS           PIC X(02).
+000680     88  WS-PRINT-OK           VALUE "00" "05".
 
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  CUSTOMER-NAME            PIC X(30).
-       01  CUSTOMER-ENTITY          PIC X(30).
-       01  USAGE-KWH                PIC 9(06).
-       01  BASE-RATE1               PIC 9(03)V99 VALUE 0.15.
-       01  BASE-RATE2               PIC 9(03)V99 VALUE 0.20.
-       01  TIER-LIMIT               PIC 9(06) VALUE 500.
-       01  AMOUNT-DUE               PIC 9(06)V99 VALUE 0.
-       01  TAX-RATE                 PIC 9(02)V99 VALUE 0.08.
-       01  ADJUST-RATE              PIC 9(02)V99 VALUE 0.75.
-       01  TAX-AMOUNT               PIC 9(06)V99 VALUE 0.
-       01  AMOUNT-ADJUSTED          PIC 9(06)V99 VALUE 0.
-       01  LOYALTY-DISCOUNT         PIC 9(06)V99 VALUE 0.
-       01  DISCOUNT-RATE            PIC 9(02)V99 VALUE 0.
-       01  DISCOUNT-DISPLAY         PIC Z(3)9.
+000690 01  WS-HIST-STATUS            PIC X(02).
+000700     88  WS-HIST-OK            VALUE "00" "05".
 
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER CUSTOMER NAME: "
-           ACCEPT CUSTOMER-NAME
-           DISPLAY "ENTER CUSTOMER ENTITY: "
-           ACCEPT CUSTOMER-ENTITY
-           DISPLAY "ENTER USAGE IN KWH: "
-           ACCEPT USAGE-KWH
+000710 01  WS-TODAY.
+000720     05  WS-TODAY-PERIOD       PIC 9(06).
+000730     05  WS-TODAY-DAY          PIC 9(02).
+000740
+000750 01  WS-BILL-RESULTS.
+000760     COPY BILLRSLT.
+000770
+000780 COPY BILLPRT.
+000790
+000800 PROCEDURE DIVISION.
+000810 0000-MAINLINE.
+000820     PERFORM 1000-ACCEPT-CUSTOMER-DATA
+000830         THRU 1000-ACCEPT-CUSTOMER-DATA-EXIT
+000840     PERFORM 2000-CALCULATE-BILL
+000850         THRU 2000-CALCULATE-BILL-EXIT
+000860     IF RESULT-INVALID
+000870         PERFORM 3500-DISPLAY-REJECTION
+000880             THRU 3500-DISPLAY-REJECTION-EXIT
+000890     ELSE
+000900         PERFORM 3000-DISPLAY-BILL
+000910             THRU 3000-DISPLAY-BILL-EXIT
+000920         PERFORM 4000-PRINT-BILL
+000930             THRU 4000-PRINT-BILL-EXIT
+000940         PERFORM 5000-WRITE-HISTORY
+000950             THRU 5000-WRITE-HISTORY-EXIT
+000960     END-IF
+000970     STOP RUN.
+000980
+000990 1000-ACCEPT-CUSTOMER-DATA.
+001000     DISPLAY "ENTER CUSTOMER NAME: "
+001010     ACCEPT CUSTOMER-NAME
+001020     DISPLAY "ENTER CUSTOMER ADDRESS: "
+001030     ACCEPT CUSTOMER-ADDRESS
+001040     DISPLAY "ENTER CUSTOMER ENTITY: "
+001050     ACCEPT CUSTOMER-ENTITY
+001060     DISPLAY "ENTER USAGE IN KWH: "
+001070     ACCEPT WS-USAGE-RAW.
+001080 1000-ACCEPT-CUSTOMER-DATA-EXIT.
+001090     EXIT.
+001100
+001110****************************************************************
+001120* 2000-CALCULATE-BILL - USAGE-KWH MUST BE NUMERIC BEFORE IT    *
+001130* CAN EVEN BE PASSED TO BILL-CALC, WHICH THEN VALIDATES THE   *
+001140* RANGE AND THE ENTITY CODE.  THE RAW ACCEPT BUFFER IS LEFT-   *
+001150* JUSTIFIED AND BLANK-PADDED, SO IT IS TRIMMED AND ZERO-FILLED *
+001160* BEFORE THE NUMERIC TEST RATHER THAN TESTED AS-IS.             *
+001170****************************************************************
+001180 2000-CALCULATE-BILL.
+001190     MOVE FUNCTION TRIM(WS-USAGE-RAW) TO WS-USAGE-TRIMMED
+001200     INSPECT WS-USAGE-TRIMMED REPLACING LEADING SPACE BY ZERO
+001210     IF WS-USAGE-TRIMMED IS NOT NUMERIC
+001220         MOVE ZEROS TO USAGE-KWH
+001230         MOVE "N" TO VALID-SWITCH
+001240         MOVE "USAGE-KWH IS NOT NUMERIC" TO REJECT-REASON
+001250         MOVE ZEROS TO AMOUNT-DUE FUEL-ADJUSTMENT TAX-AMOUNT
+001260             LOYALTY-DISCOUNT AMOUNT-ADJUSTED DISCOUNT-RATE
+001270     ELSE
+001280         MOVE WS-USAGE-TRIMMED TO USAGE-KWH
+001290         CALL "Bill-Calc" USING CUSTOMER-ENTITY, USAGE-KWH,
+001300                 WS-BILL-RESULTS
+001310         IF DISCOUNT-RATE > 0
+001320             COMPUTE DISCOUNT-DISPLAY = DISCOUNT-RATE * 100
+001330         ELSE
+001340             MOVE 0 TO DISCOUNT-DISPLAY
+001350         END-IF
+001360     END-IF.
+001370 2000-CALCULATE-BILL-EXIT.
+001380     EXIT.
+001390
+001400 3000-DISPLAY-BILL.
+001410     DISPLAY "BILL FOR: " CUSTOMER-NAME
+001420     DISPLAY "ADDRESS: " CUSTOMER-ADDRESS
+001430     DISPLAY "COMPANY: " CUSTOMER-ENTITY
+001440     DISPLAY "TOTAL KWH USED: " USAGE-KWH
+001450     DISPLAY "BASE AMOUNT: $" AMOUNT-DUE
+001460     DISPLAY "FUEL ADJUSTMENT: $" FUEL-ADJUSTMENT
+001470     DISPLAY "TAX: $" TAX-AMOUNT
+001480     IF LOYALTY-DISCOUNT > 0
+001490         DISPLAY "LOYALTY DISCOUNT (" DISCOUNT-DISPLAY "%): $"
+001500             LOYALTY-DISCOUNT
+001510     END-IF
+001520     DISPLAY "TOTAL AMOUNT DUE: $" AMOUNT-ADJUSTED.
+001530 3000-DISPLAY-BILL-EXIT.
+001540     EXIT.
+001550
+001560****************************************************************
+001570* 3500-DISPLAY-REJECTION - BAD INPUT WAS CAUGHT BEFORE ANY     *
+001580* RATE MATH RAN.  TELL THE OPERATOR WHY INSTEAD OF PRODUCING A *
+001590* BOGUS BILL.                                                   *
+001600****************************************************************
+001610 3500-DISPLAY-REJECTION.
+001620     DISPLAY "BILL REJECTED FOR: " CUSTOMER-NAME
+001630     DISPLAY "REASON: " REJECT-REASON.
+001640 3500-DISPLAY-REJECTION-EXIT.
+001650     EXIT.
+001660
+001670****************************************************************
+001680* 4000-PRINT-BILL - WRITE THE SAME BILL CONTENT TO THE PRINT   *
+001690* FILE FOR MAILING OR ARCHIVE.  THE FILE IS SHARED WITH        *
+001700* BATCH-INVOICE, SO IT IS OPENED EXTEND (NOT OUTPUT) SO A       *
+001710* SAMPLE-INVOICE RUN APPENDS ITS BILL RATHER THAN ERASING       *
+001720* WHATEVER IS ALREADY THERE.                                    *
+001730****************************************************************
+001740 4000-PRINT-BILL.
+001750     OPEN EXTEND PRINT-FILE
+001760     IF NOT WS-PRINT-OK
+001770         DISPLAY "UNABLE TO OPEN PRINT-FILE, STATUS "
+001780             WS-PRINT-STATUS
+001790         GO TO 4000-PRINT-BILL-EXIT
+001800     END-IF
+001810     MOVE 1 TO BP-PAGE-NUMBER
+001820     MOVE BP-PAGE-HEADING TO PRINT-LINE
+001830     WRITE PRINT-LINE
+001840     MOVE BP-BILL-HEADING TO PRINT-LINE
+001850     WRITE PRINT-LINE
+001860     MOVE BP-BLANK-LINE TO PRINT-LINE
+001870     WRITE PRINT-LINE
+001880     MOVE CUSTOMER-NAME TO BP-CUST-NAME
+001890     MOVE BP-CUSTOMER-LINE TO PRINT-LINE
+001900     WRITE PRINT-LINE
+001910     MOVE CUSTOMER-ADDRESS TO BP-CUST-ADDR
+001920     MOVE BP-ADDRESS-LINE TO PRINT-LINE
+001930     WRITE PRINT-LINE
+001940     MOVE 0 TO BP-ACCT-NUMBER
+001950     MOVE CUSTOMER-ENTITY TO BP-ENTITY-CODE
+001960     MOVE BP-ACCOUNT-LINE TO PRINT-LINE
+001970     WRITE PRINT-LINE
+001980     MOVE USAGE-KWH TO BP-USAGE-KWH
+001990     MOVE BP-USAGE-LINE TO PRINT-LINE
+002000     WRITE PRINT-LINE
+002010     MOVE AMOUNT-DUE TO BP-AMOUNT-DUE
+002020     MOVE BP-AMOUNT-LINE TO PRINT-LINE
+002030     WRITE PRINT-LINE
+002040     MOVE FUEL-ADJUSTMENT TO BP-FUEL-ADJUSTMENT
+002050     MOVE BP-FUEL-ADJ-LINE TO PRINT-LINE
+002060     WRITE PRINT-LINE
+002070     MOVE TAX-AMOUNT TO BP-TAX-AMOUNT
+002080     MOVE BP-TAX-LINE TO PRINT-LINE
+002090     WRITE PRINT-LINE
+002100     IF LOYALTY-DISCOUNT > 0
+002110         MOVE LOYALTY-DISCOUNT TO BP-LOYALTY-DISCOUNT
+002120         MOVE BP-DISCOUNT-LINE TO PRINT-LINE
+002130         WRITE PRINT-LINE
+002140     END-IF
+002150     MOVE AMOUNT-ADJUSTED TO BP-AMOUNT-ADJUSTED
+002160     MOVE BP-TOTAL-LINE TO PRINT-LINE
+002170     WRITE PRINT-LINE
+002180     CLOSE PRINT-FILE.
+002190 4000-PRINT-BILL-EXIT.
+002200     EXIT.
 
-           IF USAGE-KWH <= TIER-LIMIT
-               COMPUTE AMOUNT-DUE = USAGE-KWH * BASE-RATE1
-           ELSE
-               COMPUTE AMOUNT-DUE =
-                   (TIER-LIMIT * BASE-RATE1) +
-                   ((USAGE-KWH - TIER-LIMIT) * BASE-RATE2)
-           END-IF
-
-           COMPUTE TAX-AMOUNT = AMOUNT-DUE * TAX-RATE
-           COMPUTE AMOUNT-DUE = AMOUNT-DUE + TAX-AMOUNT
-
-           EVALUATE CUSTOMER-ENTITY
-               WHEN "A"
-                   MOVE 0.15 TO DISCOUNT-RATE
-               WHEN "B"
-                   MOVE 0.50 TO DISCOUNT-RATE
-               WHEN "C"
-                   MOVE 0.25 TO DISCOUNT-RATE
-               WHEN "D"
-                   MOVE 0.15 TO DISCOUNT-RATE
-               WHEN "E"
-                   MOVE 0.15 TO DISCOUNT-RATE
-               WHEN "F"
-                   MOVE 0.05 TO DISCOUNT-RATE
-               WHEN OTHER
-                   MOVE 0 TO DISCOUNT-RATE
-           END-EVALUATE
-
-           IF DISCOUNT-RATE > 0
-               COMPUTE LOYALTY-DISCOUNT = AMOUNT-DUE * DISCOUNT-RATE
-               COMPUTE AMOUNT-ADJUSTED = AMOUNT-DUE - LOYALTY-DISCOUNT
-               COMPUTE DISCOUNT-DISPLAY = DISCOUNT-RATE * 100
-           ELSE
-               MOVE AMOUNT-DUE TO AMOUNT-ADJUSTED
-               MOVE 0 TO LOYALTY-DISCOUNT
-               MOVE 0 TO DISCOUNT-DISPLAY
-           END-IF
-
-           DISPLAY "BILL FOR: " CUSTOMER-NAME
-           DISPLAY "COMPANY: " CUSTOMER-ENTITY
-           DISPLAY "TOTAL KWH USED: " USAGE-KWH
-           DISPLAY "BASE AMOUNT: $" AMOUNT-DUE
-           DISPLAY "TAX: $" TAX-AMOUNT
-           DISPLAY "TAX RATE: " TAX-RATE
-           IF LOYALTY-DISCOUNT > 0
-               DISPLAY "LOYALTY DISCOUNT (" DISCOUNT-DISPLAY "%): $"
-                   LOYALTY-DISCOUNT
-           END-IF
-           DISPLAY "TOTAL AMOUNT DUE: $" AMOUNT-ADJUSTED
-
-           STOP RUN.
+002210****************************************************************
+002220* 5000-WRITE-HISTORY - APPEND THIS BILL TO THE BILLING-HISTORY  *
+002230* FILE, KEYED BY CUSTOMER NAME AND BILLING PERIOD, SO IT CAN    *
+002240* BE LOOKED UP AFTER THE RUN ENDS.                               *
+002250****************************************************************
+002260 5000-WRITE-HISTORY.
+002270     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+002280     OPEN EXTEND BILLING-HISTORY
+002290     IF NOT WS-HIST-OK
+002300         DISPLAY "UNABLE TO OPEN BILLING-HISTORY, STATUS "
+002310             WS-HIST-STATUS
+002320         GO TO 5000-WRITE-HISTORY-EXIT
+002330     END-IF
+002340     MOVE CUSTOMER-NAME      TO HIST-CUST-NAME
+002350     MOVE CUSTOMER-ENTITY    TO HIST-ENTITY-CODE
+002360     MOVE WS-TODAY-PERIOD    TO HIST-BILLING-PERIOD
+002370     MOVE USAGE-KWH          TO HIST-USAGE-KWH
+002380     MOVE AMOUNT-DUE         TO HIST-AMOUNT-DUE
+002390     MOVE TAX-AMOUNT         TO HIST-TAX-AMOUNT
+002400     MOVE LOYALTY-DISCOUNT   TO HIST-LOYALTY-DISCOUNT
+002410     MOVE AMOUNT-ADJUSTED    TO HIST-AMOUNT-ADJUSTED
+002420     WRITE HIST-RECORD
+002430     CLOSE BILLING-HISTORY.
+002440 5000-WRITE-HISTORY-EXIT.
+002450     EXIT.
