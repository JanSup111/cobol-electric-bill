@@ -0,0 +1,306 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Bill-Calc.
+000120 AUTHOR. R MASELLI, BILLING SYSTEMS.
+000130 INSTALLATION. ELECTRIC UTILITY COMPANY, DATA PROCESSING.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED. 08/09/2026.
+000160****************************************************************
+000170* MODIFICATION HISTORY                                        *
+000180* 08/09/2026  RM   INITIAL VERSION.  COMMON BILL-CALCULATION  *
+000190*                  LOGIC FACTORED OUT OF SAMPLE-INVOICE SO    *
+000200*                  THE NEW BATCH-INVOICE PROGRAM CAN BILL AN  *
+000210*                  ACCOUNT WITHOUT DUPLICATING THE RATE MATH. *
+000220* 08/09/2026  RM   ADDED A THIRD USAGE TIER FOR USAGE OVER    *
+000230*                  TIER2-LIMIT (1000 KWH).                    *
+000240* 08/09/2026  RM   VALIDATES USAGE-KWH RANGE AND ENTITY CODE  *
+000250*                  BEFORE COMPUTING A BILL.  BAD INPUT IS     *
+000260*                  REJECTED INSTEAD OF BILLED.                *
+000270* 08/09/2026  RM   ENTITY LOYALTY-DISCOUNT RATES NOW COME     *
+000280*                  FROM THE DISCOUNT-FILE TABLE INSTEAD OF A  *
+000290*                  HARDCODED EVALUATE, SO SALES CAN REPRICE   *
+000300*                  AN ENTITY WITHOUT A RECOMPILE.  A CODE IS   *
+000310*                  NOW VALID IF IT IS IN THE TABLE, NOT JUST   *
+000320*                  IF IT IS ONE OF A THROUGH F.                 *
+000330* 08/09/2026  RM   USAGE RATES, TIER BREAK POINTS, AND THE     *
+000340*                  TAX RATE NOW COME FROM THE RATE-FILE        *
+000350*                  INSTEAD OF BEING HARDCODED, SO RATES CAN    *
+000360*                  BE CHANGED WITHOUT A RECOMPILE.  THE OLD    *
+000370*                  LITERALS STAY AS THE DEFAULTS USED WHEN THE *
+000380*                  RATE-FILE CAN'T BE OPENED.                   *
+000390* 08/09/2026  RM   THE FUEL-COST ADJUSTMENT RATE IS NOW APPLIED  *
+000400*                  TO THE USAGE CHARGE, BEFORE TAX, INSTEAD OF   *
+000410*                  SITTING UNUSED IN THE RATE-FILE.               *
+000420****************************************************************
+000430****************************************************************
+000440* COMPUTES ONE CUSTOMER'S BILL FROM THE USAGE READING AND      *
+000450* ENTITY CODE.  RATE SCHEDULE IS THE STANDARD THREE-TIER USAGE *
+000460* CHARGE PLUS TAX AND AN ENTITY LOYALTY DISCOUNT.               *
+000470****************************************************************
+000480
+000490 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT DISCOUNT-FILE ASSIGN TO "DISCTAB"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-DISC-STATUS.
+000550     SELECT RATE-FILE ASSIGN TO "RATEFILE"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-RATE-STATUS.
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  DISCOUNT-FILE.
+000610 01  DISC-FILE-RECORD.
+000620     COPY DISCTAB.
+000630 FD  RATE-FILE.
+000640 01  RATE-FILE-RECORD.
+000650     COPY RATES.
+000660 WORKING-STORAGE SECTION.
+000670 01  BASE-RATE1                PIC 9(03)V99 VALUE 0.15.
+000680 01  BASE-RATE2                PIC 9(03)V99 VALUE 0.20.
+000690 01  BASE-RATE3                PIC 9(03)V99 VALUE 0.25.
+000700 01  TIER-LIMIT                PIC 9(06) VALUE 500.
+000710 01  TIER2-LIMIT               PIC 9(06) VALUE 1000.
+000720 01  TAX-RATE                  PIC 9(02)V99 VALUE 0.08.
+000730 01  ADJUST-RATE               PIC 9(02)V99 VALUE 0.75.
+000740 01  USAGE-LOW-LIMIT           PIC 9(06) VALUE 1.
+000750 01  USAGE-HIGH-LIMIT          PIC 9(06) VALUE 50000.
+000760
+000770 01  WS-TABLES-LOADED          PIC X(01) VALUE "N".
+000780     88  TABLES-ARE-LOADED     VALUE "Y".
+000790
+000800 01  WS-DISC-STATUS            PIC X(02).
+000810     88  WS-DISC-OK            VALUE "00".
+000820     88  WS-DISC-EOF           VALUE "10".
+000830
+000840 01  WS-RATE-STATUS            PIC X(02).
+000850     88  WS-RATE-OK            VALUE "00".
+000860
+000870 01  WS-ENTRY-FOUND-SWITCH     PIC X(01) VALUE "N".
+000880     88  WS-ENTRY-FOUND        VALUE "Y".
+000890
+000900 01  WS-DISC-COUNT             PIC 9(03) COMP VALUE ZERO.
+000910 01  WS-DISC-MAX-ENTRIES       PIC 9(03) COMP VALUE 50.
+000920 01  DISC-IDX                  PIC 9(03) COMP VALUE ZERO.
+000930
+000940 01  DISCOUNT-TABLE.
+000950     05  DISCOUNT-ENTRY OCCURS 50 TIMES.
+000960         10  DISC-ENTITY-CODE     PIC X(30).
+000970         10  DISC-RATE            PIC 9(02)V99.
+000980
+000990 LINKAGE SECTION.
+001000 01  BC-ENTITY-CODE            PIC X(30).
+001010 01  BC-USAGE-KWH              PIC 9(06).
+001020
+001030 01  BC-RESULTS.
+001040     COPY BILLRSLT.
+001050
+001060 PROCEDURE DIVISION USING BC-ENTITY-CODE, BC-USAGE-KWH,
+001070         BC-RESULTS.
+001080
+001090 0000-MAINLINE.
+001100     IF NOT TABLES-ARE-LOADED
+001110         PERFORM 0100-LOAD-DISCOUNT-TABLE
+001120             THRU 0100-LOAD-DISCOUNT-TABLE-EXIT
+001130         PERFORM 0150-LOAD-RATE-PARAMETERS
+001140             THRU 0150-LOAD-RATE-PARAMETERS-EXIT
+001150         MOVE "Y" TO WS-TABLES-LOADED
+001160     END-IF
+001170     PERFORM 0500-VALIDATE-INPUT
+001180         THRU 0500-VALIDATE-INPUT-EXIT
+001190     IF RESULT-INVALID
+001200         GO TO 0000-MAINLINE-EXIT
+001210     END-IF
+001220     PERFORM 1000-COMPUTE-USAGE-CHARGE
+001230         THRU 1000-COMPUTE-USAGE-CHARGE-EXIT
+001240     PERFORM 1500-APPLY-FUEL-ADJUSTMENT
+001250         THRU 1500-APPLY-FUEL-ADJUSTMENT-EXIT
+001260     PERFORM 2000-COMPUTE-TAX
+001270         THRU 2000-COMPUTE-TAX-EXIT
+001280     PERFORM 3000-LOOKUP-DISCOUNT
+001290         THRU 3000-LOOKUP-DISCOUNT-EXIT
+001300     PERFORM 4000-APPLY-DISCOUNT
+001310         THRU 4000-APPLY-DISCOUNT-EXIT.
+001320 0000-MAINLINE-EXIT.
+001330     EXIT PROGRAM.
+
+001340****************************************************************
+001350* 0100-LOAD-DISCOUNT-TABLE - READ THE DISCOUNT-FILE ONCE, THE   *
+001360* FIRST TIME THIS PROGRAM IS CALLED, INTO THE DISCOUNT-TABLE.   *
+001370* IF THE FILE WON'T OPEN, THE TABLE STAYS EMPTY AND EVERY      *
+001380* ENTITY CODE IS REJECTED AS UNKNOWN RATHER THAN GUESSING A    *
+001390* DISCOUNT RATE.                                                 *
+001400****************************************************************
+001410 0100-LOAD-DISCOUNT-TABLE.
+001420     MOVE ZERO TO WS-DISC-COUNT
+001430     OPEN INPUT DISCOUNT-FILE
+001440     IF NOT WS-DISC-OK
+001450         DISPLAY "UNABLE TO OPEN DISCOUNT-FILE, STATUS "
+001460             WS-DISC-STATUS
+001470         GO TO 0100-LOAD-DISCOUNT-TABLE-EXIT
+001480     END-IF
+001490     PERFORM 0110-READ-DISC-RECORD
+001500         THRU 0110-READ-DISC-RECORD-EXIT
+001510         UNTIL WS-DISC-EOF
+001520             OR WS-DISC-COUNT NOT < WS-DISC-MAX-ENTRIES
+001530     CLOSE DISCOUNT-FILE.
+001540 0100-LOAD-DISCOUNT-TABLE-EXIT.
+001550     EXIT.
+
+001560 0110-READ-DISC-RECORD.
+001570     READ DISCOUNT-FILE
+001580         AT END
+001590             MOVE "10" TO WS-DISC-STATUS
+001600             GO TO 0110-READ-DISC-RECORD-EXIT
+001610     END-READ
+001620     ADD 1 TO WS-DISC-COUNT
+001630     MOVE DISC-FILE-RECORD TO DISCOUNT-ENTRY (WS-DISC-COUNT).
+001640 0110-READ-DISC-RECORD-EXIT.
+001650     EXIT.
+
+001660****************************************************************
+001670* 0150-LOAD-RATE-PARAMETERS - READ THE RATE-FILE'S ONE RECORD   *
+001680* OF RATE-SCHEDULE PARAMETERS, THE FIRST TIME THIS PROGRAM IS   *
+001690* CALLED, OVER THE HARDCODED DEFAULTS ABOVE.  IF THE FILE WON'T *
+001700* OPEN OR READ, THE DEFAULTS ARE LEFT IN PLACE.                  *
+001710****************************************************************
+001720 0150-LOAD-RATE-PARAMETERS.
+001730     OPEN INPUT RATE-FILE
+001740     IF NOT WS-RATE-OK
+001750         DISPLAY "UNABLE TO OPEN RATE-FILE, STATUS "
+001760             WS-RATE-STATUS
+001770         DISPLAY "USING BUILT-IN DEFAULT RATES"
+001780         GO TO 0150-LOAD-RATE-PARAMETERS-EXIT
+001790     END-IF
+001800     READ RATE-FILE
+001810         AT END
+001820             DISPLAY "RATE-FILE IS EMPTY, USING BUILT-IN "
+001830                 "DEFAULT RATES"
+001840             CLOSE RATE-FILE
+001850             GO TO 0150-LOAD-RATE-PARAMETERS-EXIT
+001860     END-READ
+001870     MOVE RATE-BASE-RATE1   TO BASE-RATE1
+001880     MOVE RATE-BASE-RATE2   TO BASE-RATE2
+001890     MOVE RATE-BASE-RATE3   TO BASE-RATE3
+001900     MOVE RATE-TIER-LIMIT   TO TIER-LIMIT
+001910     MOVE RATE-TIER2-LIMIT  TO TIER2-LIMIT
+001920     MOVE RATE-TAX-RATE     TO TAX-RATE
+001930     MOVE RATE-ADJUST-RATE  TO ADJUST-RATE
+001940     CLOSE RATE-FILE.
+001950 0150-LOAD-RATE-PARAMETERS-EXIT.
+001960     EXIT.
+
+001970****************************************************************
+001980* 0500-VALIDATE-INPUT - REJECT ANYTHING THE RATE MATH SHOULD   *
+001990* NEVER SEE: USAGE-KWH OUT OF A SANE RANGE, OR AN ENTITY CODE  *
+002000* THAT ISN'T IN THE DISCOUNT-TABLE.                              *
+002010****************************************************************
+002020 0500-VALIDATE-INPUT.
+002030     MOVE "Y" TO VALID-SWITCH
+002040     MOVE SPACES TO REJECT-REASON
+002050     MOVE ZEROS TO AMOUNT-DUE FUEL-ADJUSTMENT TAX-AMOUNT
+002060         LOYALTY-DISCOUNT
+002070         AMOUNT-ADJUSTED DISCOUNT-RATE
+002080     IF BC-USAGE-KWH < USAGE-LOW-LIMIT
+002090         OR BC-USAGE-KWH > USAGE-HIGH-LIMIT
+002100         MOVE "N" TO VALID-SWITCH
+002110         MOVE "USAGE-KWH IS OUTSIDE THE SANE RANGE"
+002120             TO REJECT-REASON
+002130         GO TO 0500-VALIDATE-INPUT-EXIT
+002140     END-IF
+002150     PERFORM 0510-SEARCH-DISCOUNT-TABLE
+002160         THRU 0510-SEARCH-DISCOUNT-TABLE-EXIT
+002170     IF NOT WS-ENTRY-FOUND
+002180         MOVE "N" TO VALID-SWITCH
+002190         MOVE "CUSTOMER-ENTITY IS NOT A VALID CODE"
+002200             TO REJECT-REASON
+002210     END-IF.
+002220 0500-VALIDATE-INPUT-EXIT.
+002230     EXIT.
+
+002240****************************************************************
+002250* 0510-SEARCH-DISCOUNT-TABLE - LOOK UP BC-ENTITY-CODE IN THE     *
+002260* DISCOUNT-TABLE LOADED FROM THE DISCOUNT-FILE.  SETS           *
+002270* WS-ENTRY-FOUND AND, WHEN FOUND, DISCOUNT-RATE.                *
+002280****************************************************************
+002290 0510-SEARCH-DISCOUNT-TABLE.
+002300     MOVE "N" TO WS-ENTRY-FOUND-SWITCH
+002310     MOVE ZERO TO DISCOUNT-RATE
+002320     PERFORM 0520-CHECK-ONE-DISC-ENTRY
+002330         THRU 0520-CHECK-ONE-DISC-ENTRY-EXIT
+002340         VARYING DISC-IDX FROM 1 BY 1
+002350         UNTIL DISC-IDX > WS-DISC-COUNT
+002360             OR WS-ENTRY-FOUND.
+002370 0510-SEARCH-DISCOUNT-TABLE-EXIT.
+002380     EXIT.
+
+002390 0520-CHECK-ONE-DISC-ENTRY.
+002400     IF DISC-ENTITY-CODE OF DISCOUNT-ENTRY (DISC-IDX)
+002410         = BC-ENTITY-CODE
+002420         MOVE DISC-RATE OF DISCOUNT-ENTRY (DISC-IDX)
+002430             TO DISCOUNT-RATE
+002440         MOVE "Y" TO WS-ENTRY-FOUND-SWITCH
+002450     END-IF.
+002460 0520-CHECK-ONE-DISC-ENTRY-EXIT.
+002470     EXIT.
+002480
+002490****************************************************************
+002500* 1000-COMPUTE-USAGE-CHARGE - THREE-TIER RATE SCHEDULE SPLIT   *
+002510* AT TIER-LIMIT AND TIER2-LIMIT.                                *
+002520****************************************************************
+002530 1000-COMPUTE-USAGE-CHARGE.
+002540     IF BC-USAGE-KWH <= TIER-LIMIT
+002550         COMPUTE AMOUNT-DUE = BC-USAGE-KWH * BASE-RATE1
+002560     ELSE
+002570         IF BC-USAGE-KWH <= TIER2-LIMIT
+002580             COMPUTE AMOUNT-DUE =
+002590                 (TIER-LIMIT * BASE-RATE1) +
+002600                 ((BC-USAGE-KWH - TIER-LIMIT) * BASE-RATE2)
+002610         ELSE
+002620             COMPUTE AMOUNT-DUE =
+002630                 (TIER-LIMIT * BASE-RATE1) +
+002640                 ((TIER2-LIMIT - TIER-LIMIT) * BASE-RATE2) +
+002650                 ((BC-USAGE-KWH - TIER2-LIMIT) * BASE-RATE3)
+002660         END-IF
+002670     END-IF.
+002680 1000-COMPUTE-USAGE-CHARGE-EXIT.
+002690     EXIT.
+002700
+002710****************************************************************
+002720* 1500-APPLY-FUEL-ADJUSTMENT - THE RATE SCHEDULE CARRIES A       *
+002730* FUEL-COST ADJUSTMENT, BILLED AS A PERCENTAGE OF THE USAGE      *
+002740* CHARGE AND ADDED IN BEFORE TAX SO IT IS TAXED LIKE ANY OTHER   *
+002750* PART OF THE BILL.                                               *
+002760****************************************************************
+002770 1500-APPLY-FUEL-ADJUSTMENT.
+002780     COMPUTE FUEL-ADJUSTMENT = AMOUNT-DUE * ADJUST-RATE
+002790     COMPUTE AMOUNT-DUE = AMOUNT-DUE + FUEL-ADJUSTMENT.
+002800 1500-APPLY-FUEL-ADJUSTMENT-EXIT.
+002810     EXIT.
+002820
+002830 2000-COMPUTE-TAX.
+002840     COMPUTE TAX-AMOUNT = AMOUNT-DUE * TAX-RATE
+002850     COMPUTE AMOUNT-DUE = AMOUNT-DUE + TAX-AMOUNT.
+002860 2000-COMPUTE-TAX-EXIT.
+002870     EXIT.
+002880
+002890****************************************************************
+002900* 3000-LOOKUP-DISCOUNT - EACH ENTITY CODE CARRIES ITS OWN      *
+002910* NEGOTIATED LOYALTY-DISCOUNT RATE, LOOKED UP FROM THE         *
+002920* DISCOUNT-TABLE RATHER THAN A HARDCODED RATE PER CODE.         *
+002930****************************************************************
+002940 3000-LOOKUP-DISCOUNT.
+002950     PERFORM 0510-SEARCH-DISCOUNT-TABLE
+002960         THRU 0510-SEARCH-DISCOUNT-TABLE-EXIT.
+002970 3000-LOOKUP-DISCOUNT-EXIT.
+002980     EXIT.
+002990
+003000 4000-APPLY-DISCOUNT.
+003010     IF DISCOUNT-RATE > 0
+003020         COMPUTE LOYALTY-DISCOUNT = AMOUNT-DUE * DISCOUNT-RATE
+003030         COMPUTE AMOUNT-ADJUSTED = AMOUNT-DUE - LOYALTY-DISCOUNT
+003040     ELSE
+003050         MOVE AMOUNT-DUE TO AMOUNT-ADJUSTED
+003060         MOVE 0 TO LOYALTY-DISCOUNT
+003070     END-IF.
+003080 4000-APPLY-DISCOUNT-EXIT.
+003090     EXIT.
